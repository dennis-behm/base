@@ -2,8 +2,84 @@
        PROGRAM-ID. BAB1.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CLASS WS-VALID-USERID-CHARS IS
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789 ".
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO BAB1IN
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO BAB1AUD
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO BAB1CKP
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO BAB1RPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CONTROL-FILE ASSIGN TO BAB1CTL
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MASTER-FILE ASSIGN TO BAB1MST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MST-TRANSACTION-ID
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+
+       *> One input record per transaction to be driven through BAM1.
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           05 TI-USER-ID                    PIC X(8).
+           05 TI-TRANSACTION-ID             PIC X(10).
+           05 TI-TRANSACTION-TYPE           PIC X(4).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AUD-EYE-CATCHER               PIC X(8).
+           05 FILLER                        PIC X(1)  VALUE SPACE.
+           05 AUD-USER-ID                   PIC X(8).
+           05 FILLER                        PIC X(1)  VALUE SPACE.
+           05 AUD-TRANSACTION-ID            PIC X(10).
+           05 FILLER                        PIC X(1)  VALUE SPACE.
+           05 AUD-TRANSACTION-STATUS        PIC X(10).
+           05 FILLER                        PIC X(1)  VALUE SPACE.
+           05 AUD-RETURN-CODE               PIC -9(4).
+           05 FILLER                        PIC X(1)  VALUE SPACE.
+           05 AUD-RUN-TIMESTAMP             PIC X(16).
+
+       *> Checkpoint record - last transaction successfully processed,
+       *> written periodically so a rerun can restart mid-stream.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKP-LAST-TRANSACTION-ID       PIC X(10).
+           05 FILLER                        PIC X(1)  VALUE SPACE.
+           05 CKP-TIMESTAMP                 PIC X(16).
+
+       *> End-of-run summary report - one line per WRITE.
+       FD  REPORT-FILE.
+       01  REPORT-RECORD                    PIC X(80).
+
+       *> Run parameters, one KEYWORD=VALUE pair per record, e.g.
+       *>   DEFAULT-USER-ID=BATCHUSR
+       *>   MAX-RETRY-COUNT=03
+       *>   CHECKPOINT-INTERVAL=0010
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD                   PIC X(80).
+
+       *> Reconciliation master - one row per transaction ID, holding
+       *> its final status and return code for later lookup.
+       FD  MASTER-FILE.
+       01  MASTER-RECORD.
+           05 MST-TRANSACTION-ID            PIC X(10).
+           05 MST-TRANSACTION-STATUS        PIC X(10).
+           05 MST-RETURN-CODE               PIC S9(4) COMP.
+           05 MST-RUN-TIMESTAMP             PIC X(16).
 
        WORKING-STORAGE SECTION.
 
@@ -11,41 +87,586 @@
        COPY BAM1.
        77 WS-RESP                          PIC S9(8) COMP.
        01 BAM1-PGM                         PIC X(8) VALUE 'BAM1'.
+       01 BAM2-PGM                         PIC X(8) VALUE 'BAM2'.
+       77 WS-TARGET-PGM                    PIC X(8) VALUE SPACES.
+
+       01 WS-CURRENT-TIMESTAMP.
+           05 WS-CURRENT-DATE               PIC 9(8).
+           05 WS-CURRENT-TIME                PIC 9(8).
+
+       77 WS-EOF-SWITCH                    PIC X(1) VALUE 'N'.
+           88 WS-END-OF-FILE               VALUE 'Y'.
+
+       *> Restart/checkpoint controls (request restart via PARM
+       *> RESTART=<last-good-transaction-id>).
+       77 WS-RESTART-TRANSACTION-ID        PIC X(10) VALUE SPACES.
+       77 WS-SKIP-SWITCH                   PIC X(1)  VALUE 'N'.
+           88 WS-SKIPPING-TO-RESTART       VALUE 'Y'.
+       77 WS-CHECKPOINT-INTERVAL           PIC 9(4)  VALUE 10.
+       77 WS-CHECKPOINT-COUNTER            PIC 9(4)  VALUE 0.
+       77 WS-LAST-TRANSACTION-ID           PIC X(10) VALUE SPACES.
+
+       *> Retry controls for warning-tier (transient) return codes.
+       77 WS-MAX-RETRY-COUNT               PIC 9(2)  VALUE 3.
+       77 WS-RETRY-COUNTER                 PIC 9(2)  VALUE 0.
+
+       *> End-of-run summary report counters and run-time tracking.
+       01 WS-RUN-START-TIMESTAMP.
+           05 WS-RUN-START-DATE             PIC 9(8).
+           05 WS-RUN-START-TIME             PIC 9(8).
+       01 WS-RUN-END-TIMESTAMP.
+           05 WS-RUN-END-DATE               PIC 9(8).
+           05 WS-RUN-END-TIME               PIC 9(8).
+
+       01 WS-TIME-PARM.
+           05 WS-TIME-PARM-HH               PIC 9(2).
+           05 WS-TIME-PARM-MM               PIC 9(2).
+           05 WS-TIME-PARM-SS               PIC 9(2).
+           05 WS-TIME-PARM-HS               PIC 9(2).
+       77 WS-SECONDS-RESULT                PIC 9(8)  VALUE 0.
+       77 WS-START-SECONDS                 PIC 9(8)  VALUE 0.
+       77 WS-END-SECONDS                   PIC 9(8)  VALUE 0.
+       77 WS-ELAPSED-SECONDS               PIC S9(8) VALUE 0.
+       77 WS-ELAPSED-HH                    PIC 9(2)  VALUE 0.
+       77 WS-ELAPSED-MM                    PIC 9(2)  VALUE 0.
+       77 WS-ELAPSED-SS                    PIC 9(2)  VALUE 0.
+
+       77 WS-COUNT-TOTAL                   PIC 9(6)  VALUE 0.
+       77 WS-COUNT-SUCCESS                 PIC 9(6)  VALUE 0.
+       77 WS-COUNT-WARNING                 PIC 9(6)  VALUE 0.
+       77 WS-COUNT-FATAL                   PIC 9(6)  VALUE 0.
+
+       01 WS-STATUS-TABLE.
+           05 WS-STATUS-ENTRY OCCURS 10 TIMES.
+               10 WS-STATUS-VALUE           PIC X(10) VALUE SPACES.
+               10 WS-STATUS-COUNT           PIC 9(6)  VALUE 0.
+       77 WS-STATUS-ENTRIES-USED           PIC 9(2)  VALUE 0.
+       77 WS-STAT-IDX                      PIC 9(2)  VALUE 0.
+       77 WS-STATUS-FOUND-SWITCH           PIC X(1)  VALUE 'N'.
+           88 WS-STATUS-FOUND              VALUE 'Y'.
+       77 WS-STATUS-OVERFLOW-COUNT         PIC 9(6)  VALUE 0.
+
+       *> Return-code breakdown for the summary report, tallied the
+       *> same way as WS-STATUS-TABLE above.
+       01 WS-RETCODE-TABLE.
+           05 WS-RETCODE-ENTRY OCCURS 10 TIMES.
+               10 WS-RETCODE-VALUE          PIC S9(4) COMP VALUE 0.
+               10 WS-RETCODE-COUNT          PIC 9(6)  VALUE 0.
+       77 WS-RETCODE-ENTRIES-USED          PIC 9(2)  VALUE 0.
+       77 WS-RETCODE-IDX                   PIC 9(2)  VALUE 0.
+       77 WS-RETCODE-FOUND-SWITCH          PIC X(1)  VALUE 'N'.
+           88 WS-RETCODE-FOUND             VALUE 'Y'.
+       77 WS-RETCODE-OVERFLOW-COUNT        PIC 9(6)  VALUE 0.
+       77 WS-RETCODE-DISPLAY               PIC -9(4).
+
+       *> Distinguishes otherwise-identical blank transaction IDs on
+       *> rejected records so each gets its own master-file row.
+       77 WS-REJECT-SEQUENCE               PIC 9(6)  VALUE 0.
+
+       01 WS-REPORT-LINE                   PIC X(80).
+
+       *> Run parameters read from the control file, with sensible
+       *> defaults if a keyword is not supplied.
+       77 WS-DEFAULT-USER-ID               PIC X(8)  VALUE 'BATCHUSR'.
+       77 WS-CONTROL-KEY                   PIC X(30) VALUE SPACES.
+       77 WS-CONTROL-VALUE                 PIC X(50) VALUE SPACES.
+       77 WS-CTL-EOF-SWITCH                PIC X(1)  VALUE 'N'.
+           88 WS-CTL-END-OF-FILE           VALUE 'Y'.
+
+       *> BAM1-COMM-AREA content validation, performed before every
+       *> downstream CALL.
+       77 WS-VALIDATION-SWITCH             PIC X(1)  VALUE 'Y'.
+           88 WS-RECORD-VALID              VALUE 'Y'.
+           88 WS-RECORD-INVALID            VALUE 'N'.
+
+       77 WS-MASTER-FILE-STATUS            PIC X(2)  VALUE SPACES.
+           88 WS-MASTER-OK                 VALUE '00'.
+           88 WS-MASTER-DUPLICATE-KEY      VALUE '22'.
+
+       LINKAGE SECTION.
 
-       PROCEDURE DIVISION.
+       *> JCL PARM, e.g. RESTART=0000004567 to resume after that
+       *> transaction ID.
+       01 BAB1-PARM.
+           05 PARM-LENGTH                   PIC S9(4) COMP.
+           05 PARM-TEXT                     PIC X(80).
+
+       PROCEDURE DIVISION USING BAB1-PARM.
 
        MAIN-PROCESS.
 
-           PERFORM INITIALIZE-COMM-AREA
-           PERFORM CALL-BAM1
-           PERFORM HANDLE-RETURN-CODE
+           PERFORM OPEN-FILES
+           PERFORM READ-CONTROL-FILE
+           PERFORM CAPTURE-RUN-START-TIME
+           PERFORM PROCESS-PARM
+           PERFORM READ-TRANSACTION-FILE
+           PERFORM PROCESS-TRANSACTION UNTIL WS-END-OF-FILE
+           PERFORM CAPTURE-RUN-END-TIME
+           PERFORM PRODUCE-SUMMARY-REPORT
+           PERFORM CLOSE-FILES
+           PERFORM SET-JOB-RETURN-CODE
            GOBACK.
 
+       OPEN-FILES.
+
+           OPEN INPUT TRANSACTION-FILE
+           OPEN EXTEND AUDIT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           OPEN OUTPUT REPORT-FILE
+           OPEN I-O MASTER-FILE
+           IF NOT WS-MASTER-OK
+               DISPLAY "Error opening master file, status: "
+                   WS-MASTER-FILE-STATUS
+           END-IF.
+
+       SET-JOB-RETURN-CODE.
+
+       *> Sets the actual step condition code (the COBOL special
+       *> register, not BAM-RETURN-CODE) so JCL COND logic can key
+       *> off whether this run had any fatal or warning transactions.
+           EVALUATE TRUE
+               WHEN WS-COUNT-FATAL > 0
+                   MOVE 8 TO RETURN-CODE
+               WHEN WS-COUNT-WARNING > 0
+                   MOVE 4 TO RETURN-CODE
+               WHEN OTHER
+                   MOVE 0 TO RETURN-CODE
+           END-EVALUATE.
+
+       PROCESS-PARM.
+
+           IF PARM-LENGTH > 8
+               AND PARM-TEXT (1:8) = 'RESTART='
+               MOVE PARM-TEXT (9:10) TO WS-RESTART-TRANSACTION-ID
+               SET WS-SKIPPING-TO-RESTART TO TRUE
+               DISPLAY "Restarting after transaction: "
+                   WS-RESTART-TRANSACTION-ID
+           END-IF.
+
+       READ-CONTROL-FILE.
+
+           OPEN INPUT CONTROL-FILE
+           PERFORM READ-CONTROL-RECORD
+           PERFORM APPLY-CONTROL-RECORD UNTIL WS-CTL-END-OF-FILE
+           CLOSE CONTROL-FILE.
+
+       READ-CONTROL-RECORD.
+
+           READ CONTROL-FILE
+               AT END
+                   SET WS-CTL-END-OF-FILE TO TRUE
+           END-READ.
+
+       APPLY-CONTROL-RECORD.
+
+           UNSTRING CONTROL-RECORD DELIMITED BY '='
+               INTO WS-CONTROL-KEY WS-CONTROL-VALUE
+           EVALUATE WS-CONTROL-KEY
+               WHEN 'DEFAULT-USER-ID'
+                   MOVE WS-CONTROL-VALUE (1:8) TO WS-DEFAULT-USER-ID
+               WHEN 'MAX-RETRY-COUNT'
+                   MOVE WS-CONTROL-VALUE (1:2) TO WS-MAX-RETRY-COUNT
+               WHEN 'CHECKPOINT-INTERVAL'
+                   MOVE WS-CONTROL-VALUE (1:4) TO WS-CHECKPOINT-INTERVAL
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM READ-CONTROL-RECORD.
+
+       READ-TRANSACTION-FILE.
+
+           READ TRANSACTION-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       PROCESS-TRANSACTION.
+
+           IF WS-SKIPPING-TO-RESTART
+               PERFORM SKIP-TO-RESTART-POINT
+           ELSE
+               PERFORM INITIALIZE-COMM-AREA
+               PERFORM VALIDATE-COMM-AREA
+               IF WS-RECORD-VALID
+                   PERFORM DETERMINE-TARGET-PROGRAM
+                   PERFORM CALL-DOWNSTREAM-WITH-RETRY
+                   PERFORM HANDLE-RETURN-CODE
+               ELSE
+                   PERFORM REJECT-TRANSACTION
+               END-IF
+               PERFORM WRITE-CHECKPOINT-RECORD
+           END-IF
+           PERFORM READ-TRANSACTION-FILE.
+
+       VALIDATE-COMM-AREA.
+
+           *> EYE-CATCHER is hardcoded by INITIALIZE-COMM-AREA and a
+           *> blank TI-USER-ID is intentionally defaulted to
+           *> WS-DEFAULT-USER-ID, so neither can ever be blank here -
+           *> USER-ID is still checked below for well-formedness,
+           *> since a defaulted value does not fix a garbled one.
+           SET WS-RECORD-VALID TO TRUE
+           IF USER-ID IS NOT WS-VALID-USERID-CHARS
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF
+           IF TRANSACTION-ID = SPACES OR LOW-VALUES
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF
+           IF NOT TRANSACTION-ID IS NUMERIC
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF.
+
+       REJECT-TRANSACTION.
+
+           MOVE 'REJECTED' TO TRANSACTION-STATUS
+           MOVE 90 TO BAM-RETURN-CODE
+           MOVE 'Record failed validation - skipped.' TO ERROR-MESSAGE
+           DISPLAY "Rejecting invalid transaction: " TRANSACTION-ID
+           ADD 1 TO WS-COUNT-TOTAL
+           ADD 1 TO WS-COUNT-FATAL
+           PERFORM TALLY-TRANSACTION-STATUS
+           PERFORM TALLY-RETURN-CODE
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM WRITE-MASTER-RECORD.
+
+       SKIP-TO-RESTART-POINT.
+
+           DISPLAY "Skipping already-processed transaction: "
+               TI-TRANSACTION-ID
+           IF TI-TRANSACTION-ID = WS-RESTART-TRANSACTION-ID
+               MOVE 'N' TO WS-SKIP-SWITCH
+           END-IF.
+
+       WRITE-CHECKPOINT-RECORD.
+
+           IF BAM-RETURN-CODE = 0
+               MOVE TRANSACTION-ID TO WS-LAST-TRANSACTION-ID
+           END-IF
+           ADD 1 TO WS-CHECKPOINT-COUNTER
+           IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT-NOW
+               MOVE 0 TO WS-CHECKPOINT-COUNTER
+           END-IF.
+
+       WRITE-CHECKPOINT-NOW.
+
+           PERFORM GET-CURRENT-TIMESTAMP
+           MOVE WS-LAST-TRANSACTION-ID TO CKP-LAST-TRANSACTION-ID
+           MOVE WS-CURRENT-TIMESTAMP TO CKP-TIMESTAMP
+           WRITE CHECKPOINT-RECORD.
+
+       CLOSE-FILES.
+
+           IF WS-LAST-TRANSACTION-ID NOT = SPACES
+               PERFORM WRITE-CHECKPOINT-NOW
+           END-IF
+           CLOSE TRANSACTION-FILE
+           CLOSE AUDIT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE REPORT-FILE
+           CLOSE MASTER-FILE.
+
        INITIALIZE-COMM-AREA.
 
            MOVE SPACES TO BAM1-COMM-AREA.
-           MOVE 'BAM1' TO EYE-CATCHER. *> Name of the calling module
-           MOVE 'BATCHUSR' TO USER-ID.     *> User ID of the caller
-           MOVE '1234567890' TO TRANSACTION-ID. *> Example trans ID
+           MOVE 'BAM1' TO EYE-CATCHER. *> Default - reset by
+                                        *> DETERMINE-TARGET-PROGRAM
+           MOVE TI-USER-ID TO USER-ID.      *> User ID from input file
+           IF TI-USER-ID = SPACES
+               MOVE WS-DEFAULT-USER-ID TO USER-ID
+           END-IF
+           MOVE TI-TRANSACTION-ID TO TRANSACTION-ID. *> Trans ID
+           MOVE TI-TRANSACTION-TYPE TO TRANSACTION-TYPE.
            MOVE SPACES TO ERROR-MESSAGE.
-           MOVE 0 TO RETURN-CODE.
+           MOVE 0 TO BAM-RETURN-CODE.
            MOVE SPACES TO TRANSACTION-STATUS.
 
-       CALL-BAM1.
+       DETERMINE-TARGET-PROGRAM.
+
+           EVALUATE TRANSACTION-TYPE
+               WHEN 'BAM2'
+                   MOVE BAM2-PGM TO WS-TARGET-PGM
+               WHEN OTHER
+                   MOVE BAM1-PGM TO WS-TARGET-PGM
+           END-EVALUATE
+           MOVE WS-TARGET-PGM TO EYE-CATCHER.
+
+       CALL-DOWNSTREAM-WITH-RETRY.
+
+           MOVE 0 TO WS-RETRY-COUNTER
+           PERFORM CALL-DOWNSTREAM-MODULE
+           PERFORM RETRY-DOWNSTREAM-CALL
+               UNTIL NOT RC-WARNING
+                   OR WS-RETRY-COUNTER >= WS-MAX-RETRY-COUNT.
 
-           DISPLAY "Calling module BAM1..."
-           CALL BAM1-PGM USING BAM1-COMM-AREA
+       RETRY-DOWNSTREAM-CALL.
+
+           ADD 1 TO WS-RETRY-COUNTER
+           DISPLAY "Transient return code "
+               BAM-RETURN-CODE
+               " from " WS-TARGET-PGM ", retry " WS-RETRY-COUNTER
+               " of " WS-MAX-RETRY-COUNT
+           PERFORM CALL-DOWNSTREAM-MODULE.
+
+       CALL-DOWNSTREAM-MODULE.
+
+           DISPLAY "Calling module " WS-TARGET-PGM "..."
+           CALL WS-TARGET-PGM USING BAM1-COMM-AREA
               ON EXCEPTION
-                  DISPLAY "Error: Unable to call BAM1."
-                  MOVE -1 TO RETURN-CODE
+                  DISPLAY "Error: Unable to call " WS-TARGET-PGM "."
+                  MOVE -1 TO BAM-RETURN-CODE
               END-CALL.
 
        HANDLE-RETURN-CODE.
 
-           IF RETURN-CODE = 0
-               DISPLAY "BAM1 completed successfully."
-               DISPLAY "Transaction Status: " TRANSACTION-STATUS
+           EVALUATE TRUE
+               WHEN RC-SUCCESS
+                   DISPLAY WS-TARGET-PGM " completed successfully."
+                   DISPLAY "Transaction Status: " TRANSACTION-STATUS
+                   ADD 1 TO WS-COUNT-SUCCESS
+               WHEN RC-WARNING
+                   DISPLAY WS-TARGET-PGM
+                       " still reporting a warning after retry."
+                   DISPLAY "Error Message: " ERROR-MESSAGE
+                   DISPLAY "Return Code: " BAM-RETURN-CODE
+                   ADD 1 TO WS-COUNT-WARNING
+               WHEN OTHER
+                   DISPLAY WS-TARGET-PGM " encountered a fatal error."
+                   DISPLAY "Error Message: " ERROR-MESSAGE
+                   DISPLAY "Return Code: " BAM-RETURN-CODE
+                   ADD 1 TO WS-COUNT-FATAL
+           END-EVALUATE
+           ADD 1 TO WS-COUNT-TOTAL
+           PERFORM TALLY-TRANSACTION-STATUS
+           PERFORM TALLY-RETURN-CODE
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM WRITE-MASTER-RECORD.
+
+       WRITE-MASTER-RECORD.
+
+           PERFORM GET-CURRENT-TIMESTAMP
+           IF TRANSACTION-ID = SPACES OR LOW-VALUES
+               ADD 1 TO WS-REJECT-SEQUENCE
+               MOVE SPACES TO MST-TRANSACTION-ID
+               STRING "REJ" WS-REJECT-SEQUENCE
+                   DELIMITED BY SIZE INTO MST-TRANSACTION-ID
            ELSE
-               DISPLAY "BAM1 encountered an error."
-               DISPLAY "Error Message: " ERROR-MESSAGE
-               DISPLAY "Return Code: " RETURN-CODE.
\ No newline at end of file
+               MOVE TRANSACTION-ID TO MST-TRANSACTION-ID
+           END-IF
+           MOVE TRANSACTION-STATUS TO MST-TRANSACTION-STATUS
+           MOVE BAM-RETURN-CODE TO MST-RETURN-CODE
+           MOVE WS-CURRENT-TIMESTAMP TO MST-RUN-TIMESTAMP
+           WRITE MASTER-RECORD
+               INVALID KEY
+                   PERFORM REWRITE-MASTER-RECORD
+               NOT INVALID KEY
+                   IF NOT WS-MASTER-OK
+                       DISPLAY "Error writing master record "
+                           MST-TRANSACTION-ID ", status: "
+                           WS-MASTER-FILE-STATUS
+                   END-IF
+           END-WRITE.
+
+       REWRITE-MASTER-RECORD.
+
+           REWRITE MASTER-RECORD
+           IF NOT WS-MASTER-OK AND NOT WS-MASTER-DUPLICATE-KEY
+               DISPLAY "Error rewriting master record "
+                   MST-TRANSACTION-ID ", status: " WS-MASTER-FILE-STATUS
+           END-IF.
+
+       TALLY-TRANSACTION-STATUS.
+
+           MOVE 'N' TO WS-STATUS-FOUND-SWITCH
+           PERFORM SEARCH-STATUS-TABLE
+               VARYING WS-STAT-IDX FROM 1 BY 1
+               UNTIL WS-STAT-IDX > WS-STATUS-ENTRIES-USED
+                   OR WS-STATUS-FOUND
+           IF NOT WS-STATUS-FOUND
+               IF WS-STATUS-ENTRIES-USED < 10
+                   ADD 1 TO WS-STATUS-ENTRIES-USED
+                   MOVE TRANSACTION-STATUS
+                       TO WS-STATUS-VALUE (WS-STATUS-ENTRIES-USED)
+                   MOVE 1 TO WS-STATUS-COUNT (WS-STATUS-ENTRIES-USED)
+               ELSE
+                   ADD 1 TO WS-STATUS-OVERFLOW-COUNT
+                   DISPLAY "Warning: status breakdown table full, "
+                       "folding status into OTHER: " TRANSACTION-STATUS
+               END-IF
+           END-IF.
+
+       SEARCH-STATUS-TABLE.
+
+           IF WS-STATUS-VALUE (WS-STAT-IDX) = TRANSACTION-STATUS
+               ADD 1 TO WS-STATUS-COUNT (WS-STAT-IDX)
+               SET WS-STATUS-FOUND TO TRUE
+           END-IF.
+
+       TALLY-RETURN-CODE.
+
+           MOVE 'N' TO WS-RETCODE-FOUND-SWITCH
+           PERFORM SEARCH-RETCODE-TABLE
+               VARYING WS-RETCODE-IDX FROM 1 BY 1
+               UNTIL WS-RETCODE-IDX > WS-RETCODE-ENTRIES-USED
+                   OR WS-RETCODE-FOUND
+           IF NOT WS-RETCODE-FOUND
+               IF WS-RETCODE-ENTRIES-USED < 10
+                   ADD 1 TO WS-RETCODE-ENTRIES-USED
+                   MOVE BAM-RETURN-CODE
+                       TO WS-RETCODE-VALUE (WS-RETCODE-ENTRIES-USED)
+                   MOVE 1 TO WS-RETCODE-COUNT (WS-RETCODE-ENTRIES-USED)
+               ELSE
+                   ADD 1 TO WS-RETCODE-OVERFLOW-COUNT
+                   DISPLAY "Warning: return code breakdown table full, "
+                       "folding code into OTHER: " BAM-RETURN-CODE
+               END-IF
+           END-IF.
+
+       SEARCH-RETCODE-TABLE.
+
+           IF WS-RETCODE-VALUE (WS-RETCODE-IDX) = BAM-RETURN-CODE
+               ADD 1 TO WS-RETCODE-COUNT (WS-RETCODE-IDX)
+               SET WS-RETCODE-FOUND TO TRUE
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+
+           PERFORM GET-CURRENT-TIMESTAMP
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE EYE-CATCHER TO AUD-EYE-CATCHER
+           MOVE USER-ID TO AUD-USER-ID
+           MOVE TRANSACTION-ID TO AUD-TRANSACTION-ID
+           MOVE TRANSACTION-STATUS TO AUD-TRANSACTION-STATUS
+           MOVE BAM-RETURN-CODE TO AUD-RETURN-CODE
+           MOVE WS-CURRENT-TIMESTAMP TO AUD-RUN-TIMESTAMP
+           WRITE AUDIT-RECORD.
+
+       GET-CURRENT-TIMESTAMP.
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+       CAPTURE-RUN-START-TIME.
+
+           ACCEPT WS-RUN-START-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-START-TIME FROM TIME
+           MOVE WS-RUN-START-TIME TO WS-TIME-PARM
+           PERFORM SECONDS-FROM-TIME
+           MOVE WS-SECONDS-RESULT TO WS-START-SECONDS.
+
+       CAPTURE-RUN-END-TIME.
+
+           ACCEPT WS-RUN-END-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           MOVE WS-RUN-END-TIME TO WS-TIME-PARM
+           PERFORM SECONDS-FROM-TIME
+           MOVE WS-SECONDS-RESULT TO WS-END-SECONDS
+           PERFORM COMPUTE-ELAPSED-TIME.
+
+       SECONDS-FROM-TIME.
+
+           COMPUTE WS-SECONDS-RESULT =
+               WS-TIME-PARM-HH * 3600
+               + WS-TIME-PARM-MM * 60
+               + WS-TIME-PARM-SS.
+
+       COMPUTE-ELAPSED-TIME.
+
+           COMPUTE WS-ELAPSED-SECONDS =
+               WS-END-SECONDS - WS-START-SECONDS
+           IF WS-ELAPSED-SECONDS < 0
+               ADD 86400 TO WS-ELAPSED-SECONDS
+           END-IF
+           DIVIDE WS-ELAPSED-SECONDS BY 3600
+               GIVING WS-ELAPSED-HH REMAINDER WS-SECONDS-RESULT
+           DIVIDE WS-SECONDS-RESULT BY 60
+               GIVING WS-ELAPSED-MM REMAINDER WS-ELAPSED-SS.
+
+       PRODUCE-SUMMARY-REPORT.
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "BAB1 BATCH TRANSACTION SUMMARY REPORT"
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "RUN DATE: " WS-RUN-START-DATE
+               "  START: " WS-RUN-START-TIME
+               "  END: " WS-RUN-END-TIME
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "ELAPSED RUN TIME: " WS-ELAPSED-HH
+               ":" WS-ELAPSED-MM ":" WS-ELAPSED-SS
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "TOTAL TRANSACTIONS PROCESSED: " WS-COUNT-TOTAL
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "BY RETURN CODE SEVERITY -"
+               " SUCCESS: " WS-COUNT-SUCCESS
+               " WARNING: " WS-COUNT-WARNING
+               " FATAL: " WS-COUNT-FATAL
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "BY TRANSACTION STATUS:"
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           PERFORM WRITE-STATUS-BREAKDOWN-LINE
+               VARYING WS-STAT-IDX FROM 1 BY 1
+               UNTIL WS-STAT-IDX > WS-STATUS-ENTRIES-USED
+
+           IF WS-STATUS-OVERFLOW-COUNT > 0
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "  OTHER (TABLE FULL) : "
+                   WS-STATUS-OVERFLOW-COUNT
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               PERFORM WRITE-REPORT-LINE
+           END-IF
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "BY RETURN CODE:"
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           PERFORM WRITE-RETCODE-BREAKDOWN-LINE
+               VARYING WS-RETCODE-IDX FROM 1 BY 1
+               UNTIL WS-RETCODE-IDX > WS-RETCODE-ENTRIES-USED
+
+           IF WS-RETCODE-OVERFLOW-COUNT > 0
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "  OTHER (TABLE FULL) : "
+                   WS-RETCODE-OVERFLOW-COUNT
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               PERFORM WRITE-REPORT-LINE
+           END-IF.
+
+       WRITE-STATUS-BREAKDOWN-LINE.
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "  " WS-STATUS-VALUE (WS-STAT-IDX)
+               " : " WS-STATUS-COUNT (WS-STAT-IDX)
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE.
+
+       WRITE-RETCODE-BREAKDOWN-LINE.
+
+           MOVE WS-RETCODE-VALUE (WS-RETCODE-IDX) TO WS-RETCODE-DISPLAY
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "  " WS-RETCODE-DISPLAY
+               " : " WS-RETCODE-COUNT (WS-RETCODE-IDX)
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE.
+
+       WRITE-REPORT-LINE.
+
+           MOVE WS-REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
