@@ -0,0 +1,26 @@
+      *> Communication area shared between BAB1 and the BAM1
+      *> downstream module. Populated by the caller before CALL,
+      *> returned with TRANSACTION-STATUS/ERROR-MESSAGE/BAM-RETURN-CODE
+      *> set by the called module.
+      *>
+      *> NOTE: this field is named BAM-RETURN-CODE, not RETURN-CODE,
+      *> so it does not collide with the COBOL special register of
+      *> that name - the caller still needs RETURN-CODE (unqualified)
+      *> free to set the job step's own condition code.
+       01 BAM1-COMM-AREA.
+           05 EYE-CATCHER                  PIC X(8).
+           05 USER-ID                      PIC X(8).
+           05 TRANSACTION-ID               PIC X(10).
+           05 TRANSACTION-TYPE             PIC X(4).
+           05 TRANSACTION-STATUS           PIC X(10).
+           05 ERROR-MESSAGE                PIC X(80).
+           05 BAM-RETURN-CODE              PIC S9(4) COMP.
+      *> Severity tiers returned by BAM1/BAM2:
+      *>   00       - informational, request completed normally
+      *>   01 - 49  - warning, a transient downstream condition that
+      *>              is safe to retry
+      *>   50+ / <0 - fatal, do not retry
+               88 RC-SUCCESS                VALUE 0.
+               88 RC-WARNING                VALUE 1 THRU 49.
+               88 RC-FATAL                  VALUE 50 THRU 9999,
+                                                   -9999 THRU -1.
