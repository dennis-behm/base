@@ -0,0 +1,52 @@
+//BAB1JOB  JOB  (ACCTNO,ROOM),'BAB1 DAILY BATCH',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  DAILY TRANSACTION BATCH DRIVER FOR BAB1/BAM1/BAM2
+//*  --------------------------------------------------
+//*  STEP010 DRIVES THE DAY'S TRANSACTION FILE (BAB1IN) THROUGH
+//*  BAB1, ROUTING EACH RECORD TO BAM1 OR BAM2 PER TRANSACTION-TYPE.
+//*  RESULTS ARE AUDITED (BAB1AUD), CHECKPOINTED (BAB1CKP), AND
+//*  SUMMARIZED (BAB1RPT). STEP020 COPIES THE SUMMARY REPORT TO
+//*  SYSOUT AND RUNS ONLY WHEN STEP010 COMPLETED CLEANLY.
+//*
+//*  TO RESTART A RUN THAT FAILED PARTWAY THROUGH, RESUBMIT WITH
+//*  STEP010's PARM UNCOMMENTED BELOW, USING THE LAST-GOOD
+//*  TRANSACTION-ID FROM BAB1CKP, OR USE JES RESTART=STEP010.
+//*
+//STEP010  EXEC PGM=BAB1
+//*           PARM='RESTART=0000004567'
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//BAB1CTL  DD   DSN=PROD.BAB1.CONTROL,DISP=SHR
+//BAB1IN   DD   DSN=PROD.BAB1.TRANS.DAILY,DISP=SHR
+//BAB1AUD  DD   DSN=PROD.BAB1.AUDIT,DISP=MOD
+//*
+//*  BAB1CKP IS APPENDED TO (DISP=MOD) RATHER THAN CATALOGED FRESH
+//*  EACH RUN, SO A SECOND DAILY RUN DOES NOT FAIL ALLOCATING A DSN
+//*  THAT ALREADY EXISTS, AND IS NEVER DELETED ON ABEND - IT MUST
+//*  SURVIVE AN ABEND SINCE IT IS THE RESTART POINT FOR THE RERUN.
+//BAB1CKP  DD   DSN=PROD.BAB1.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=27)
+//*
+//*  BAB1RPT IS A NEW GENERATION OF A GDG (BASE ASSUMED ALREADY
+//*  DEFINED VIA IDCAMS) EACH RUN, NOT DISP=MOD - OPERATIONS NEEDS
+//*  TO EYEBALL A SINGLE RUN'S REPORT, NOT AN EVER-GROWING DATASET
+//*  OF EVERY REPORT EVER PRODUCED. STEP020 COPIES THIS SAME
+//*  GENERATION, (+1), TO SYSOUT.
+//BAB1RPT  DD   DSN=PROD.BAB1.REPORT(+1),
+//             DISP=(,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//BAB1MST  DD   DSN=PROD.BAB1.MASTER,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//*  RUN ONLY IF STEP010 CAME BACK CLEAN (RETURN-CODE 0) - A
+//*  NON-ZERO RETURN CODE MEANS WARNINGS OR A FATAL ERROR AND
+//*  OPERATIONS SHOULD REVIEW BAB1AUD/BAB1RPT BEFORE RESUBMITTING.
+//STEP020  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=PROD.BAB1.REPORT(+1),DISP=SHR
+//SYSUT2   DD   SYSOUT=*
+//
